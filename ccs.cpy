@@ -2,55 +2,159 @@
            DISPLAY "Welcome adventurer!".
            DISPLAY "What is your name? ".
            ACCEPT chosen-name.
-           DISPLAY "Pleasure to meet you " chosen-name.
+           SET CM-RECORD-NOT-FOUND TO TRUE.
+           MOVE chosen-name TO CM-CHOSEN-NAME.
+           READ CHARACTER-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "Pleasure to meet you " chosen-name
+               NOT INVALID KEY
+                   PERFORM 0105-RESTORE-CHARACTER
+           END-READ.
+
+       0105-RESTORE-CHARACTER.
+           SET CM-RECORD-FOUND TO TRUE.
+           MOVE CM-CHOSEN-CLASS TO chosen-class.
+           MOVE CM-CHOSEN-RACE TO chosen-race.
+           MOVE CM-YOUR-CLASS TO YOUR-CLASS.
+           MOVE CM-RACE-NAME TO RACE-NAME.
+           MOVE CM-GAME-DIFFICULTY TO GAME-DIFFICULTY.
+           MOVE CM-PLAYER-HEALTH TO player-health.
+           MOVE CM-PLAYER-MANA TO player-mana.
+           MOVE CM-PLAYER-ENERGY TO player-energy.
+           MOVE CM-PLAYER-GOLD TO player-gold.
+           MOVE CM-PLAYER-LEVEL TO PLAYER-LEVEL.
+           MOVE CM-PLAYER-XP TO PLAYER-XP.
+           MOVE CM-PLAYER-XP-THRESH TO PLAYER-XP-THRESHOLD.
+           PERFORM 0183-COMPUTE-MAX-STATS.
+           DISPLAY "Welcome back, " chosen-name "!".
+           DISPLAY "Continuing your journey as a " YOUR-CLASS ".".
+
+       0110-BUILD-PARTY.
+           MOVE chosen-name TO PM-NAME(1).
+           MOVE YOUR-CLASS TO PM-CLASS(1).
+           MOVE RACE-NAME TO PM-RACE(1).
+           MOVE player-health TO PM-HEALTH(1).
+           MOVE player-mana TO PM-MANA(1).
+           MOVE player-energy TO PM-ENERGY(1).
+           SET PM-IS-ALIVE(1) TO TRUE.
+           MOVE 1 TO PARTY-SIZE.
+           DISPLAY "How many companions will join you? (0-2)".
+           ACCEPT COMPANION-COUNT.
+           IF COMPANION-COUNT > 2
+               MOVE 2 TO COMPANION-COUNT
+           END-IF.
+           PERFORM 0111-ADD-COMPANION
+               VARYING PARTY-IDX FROM 2 BY 1
+               UNTIL PARTY-IDX > COMPANION-COUNT + 1.
+
+       0111-ADD-COMPANION.
+           DISPLAY "Name your companion: ".
+           ACCEPT PM-NAME(PARTY-IDX).
+           DISPLAY "Companion class? 1: Warrior 2: Rogue 3: Mage".
+           ACCEPT COMPANION-CLASS-PICK.
+           EVALUATE COMPANION-CLASS-PICK
+               WHEN 1
+                   MOVE "Warrior" TO PM-CLASS(PARTY-IDX)
+               WHEN 2
+                   MOVE "Rogue" TO PM-CLASS(PARTY-IDX)
+               WHEN 3
+                   MOVE "Mage" TO PM-CLASS(PARTY-IDX)
+               WHEN OTHER
+                   MOVE "Warrior" TO PM-CLASS(PARTY-IDX)
+           END-EVALUATE.
+           MOVE "Human" TO PM-RACE(PARTY-IDX).
+           MOVE 80 TO PM-HEALTH(PARTY-IDX).
+           MOVE 80 TO PM-MANA(PARTY-IDX).
+           MOVE 80 TO PM-ENERGY(PARTY-IDX).
+           SET PM-IS-ALIVE(PARTY-IDX) TO TRUE.
+           MOVE PARTY-IDX TO PARTY-SIZE.
 
        0150-PICK-CLASSES.
+           MOVE SPACES TO YOUR-CLASS.
+           PERFORM 0151-PROMPT-CLASS UNTIL YOUR-CLASS NOT = SPACES.
+
+       0151-PROMPT-CLASS.
            DISPLAY "Class options for your character are as follows: ".
-           DISPLAY "1: Warrior âš”ï¸, 2: Rogue ðŸ—¡ï¸, 3: Mage ðŸ”® ".
+           DISPLAY "1: Warrior, 2: Rogue, 3: Mage ".
            DISPLAY ">> (choose 1,2,3) <<".
            ACCEPT chosen-class.
            EVALUATE chosen-class
-               WHEN = 1
+               WHEN 1
                    MOVE "Warrior" TO YOUR-CLASS
-               WHEN = 2
+               WHEN 2
                    MOVE "Rogue" TO YOUR-CLASS
-               WHEN = 3
+               WHEN 3
                    MOVE "Mage" TO YOUR-CLASS
+               WHEN OTHER
+                   DISPLAY "Invalid selection, please try again."
            END-EVALUATE.
 
        0175-PICK-FANTASY-RACE.
+           MOVE SPACES TO RACE-NAME.
+           PERFORM 0176-PROMPT-RACE UNTIL RACE-NAME NOT = SPACES.
+
+       0176-PROMPT-RACE.
            DISPLAY "Well adventurer, what is your birth race? ".
            DISPLAY "1: Orc, 2: Dwarf, 3: High-elf, 4: Wood-Elf ".
            DISPLAY "5: Dark-Elf, 6: Troll, 7: Human, 8: Gnome ".
            ACCEPT chosen-race.
            EVALUATE chosen-race
                WHEN 1
-                   MOVE "Orc ðŸ‘¹" TO RACE-NAME
+                   MOVE "Orc" TO RACE-NAME
                WHEN 2
-                   MOVE "Dwarf ðŸ§™â€â™‚ï¸" TO RACE-NAME
+                   MOVE "Dwarf" TO RACE-NAME
                WHEN 3
-                   MOVE "High-Elf ðŸ§â€â™€ï¸" TO RACE-NAME
+                   MOVE "High-Elf" TO RACE-NAME
                WHEN 4
-                   MOVE "Wood-Elf ðŸ§" TO RACE-NAME
+                   MOVE "Wood-Elf" TO RACE-NAME
                WHEN 5
-                   MOVE "Dark-Elf ðŸ§â€â™€ï¸" TO RACE-NAME
+                   MOVE "Dark-Elf" TO RACE-NAME
                WHEN 6
-                   MOVE "Troll ðŸ§Ÿâ€â™‚ï¸" TO RACE-NAME
+                   MOVE "Troll" TO RACE-NAME
                WHEN 7
-                   MOVE "Human ðŸ§‘â€ðŸ”§" TO RACE-NAME
+                   MOVE "Human" TO RACE-NAME
                WHEN 8
-                   MOVE "Gnome ðŸ› ï¸" TO RACE-NAME
+                   MOVE "Gnome" TO RACE-NAME
                WHEN OTHER
                    DISPLAY "Invalid selection, please try again."
            END-EVALUATE.
 
+       0180-PICK-DIFFICULTY.
+           MOVE 0 TO GAME-DIFFICULTY.
+           PERFORM 0181-PROMPT-DIFFICULTY
+               UNTIL GAME-DIFFICULTY >= 1 AND GAME-DIFFICULTY <= 3.
+           PERFORM 0182-SCALE-STARTING-STATS.
+
+       0181-PROMPT-DIFFICULTY.
+           DISPLAY "Choose your difficulty:".
+           DISPLAY "1: Easy  2: Normal  3: Hard".
+           ACCEPT GAME-DIFFICULTY.
+           IF GAME-DIFFICULTY < 1 OR GAME-DIFFICULTY > 3
+               DISPLAY "Invalid selection, please try again."
+           END-IF.
+
+       0182-SCALE-STARTING-STATS.
+           SET DT-IDX TO GAME-DIFFICULTY.
+           COMPUTE PLAYER-STAT-MULT = 2 - DT-HEALTH-MULT(DT-IDX).
+           COMPUTE player-health = player-health * PLAYER-STAT-MULT.
+           COMPUTE player-mana = player-mana * PLAYER-STAT-MULT.
+           COMPUTE player-energy = player-energy * PLAYER-STAT-MULT.
+           PERFORM 0183-COMPUTE-MAX-STATS.
+
+       0183-COMPUTE-MAX-STATS.
+           SET DT-IDX TO GAME-DIFFICULTY.
+           COMPUTE PLAYER-STAT-MULT = 2 - DT-HEALTH-MULT(DT-IDX).
+           COMPUTE PLAYER-MAX-HEALTH = 100 * PLAYER-STAT-MULT.
+           COMPUTE PLAYER-MAX-MANA = 100 * PLAYER-STAT-MULT.
+           COMPUTE PLAYER-MAX-ENERGY = 100 * PLAYER-STAT-MULT.
+
        0200-RESPONSES.
            IF chosen-race >= 1 AND chosen-race <= 8
                DISPLAY "Ah, you do look like a " RACE-NAME "."
            ELSE
                DISPLAY "Please pick a valid race."
            END-IF.
-           
+
        0201-SPACED.
            DISPLAY "                                                  ".
            DISPLAY "{}=============================================={}".
@@ -59,10 +163,40 @@
            DISPLAY "                                                  ".
            DISPLAY "--------------------------------------------------".
            DISPLAY "                                                  ".
-           
 
+       0226-LEVEL-CHECK.
+           PERFORM 0227-LEVEL-UP UNTIL PLAYER-XP < PLAYER-XP-THRESHOLD.
 
+       0227-LEVEL-UP.
+           SUBTRACT PLAYER-XP-THRESHOLD FROM PLAYER-XP.
+           ADD 1 TO PLAYER-LEVEL.
+           COMPUTE PLAYER-XP-THRESHOLD = PLAYER-XP-THRESHOLD + 50.
+           MOVE PLAYER-MAX-HEALTH TO player-health.
+           MOVE PLAYER-MAX-MANA TO player-mana.
+           MOVE PLAYER-MAX-ENERGY TO player-energy.
+           DISPLAY "*** LEVEL UP! You are now level " PLAYER-LEVEL
+               " ***".
 
+       0230-SAVE-CHARACTER.
+           MOVE chosen-name TO CM-CHOSEN-NAME.
+           MOVE chosen-class TO CM-CHOSEN-CLASS.
+           MOVE chosen-race TO CM-CHOSEN-RACE.
+           MOVE YOUR-CLASS TO CM-YOUR-CLASS.
+           MOVE RACE-NAME TO CM-RACE-NAME.
+           MOVE GAME-DIFFICULTY TO CM-GAME-DIFFICULTY.
+           MOVE player-health TO CM-PLAYER-HEALTH.
+           MOVE player-mana TO CM-PLAYER-MANA.
+           MOVE player-energy TO CM-PLAYER-ENERGY.
+           MOVE player-gold TO CM-PLAYER-GOLD.
+           MOVE PLAYER-LEVEL TO CM-PLAYER-LEVEL.
+           MOVE PLAYER-XP TO CM-PLAYER-XP.
+           MOVE PLAYER-XP-THRESHOLD TO CM-PLAYER-XP-THRESH.
+           IF CM-RECORD-FOUND
+               REWRITE CHARACTER-MASTER-RECORD
+           ELSE
+               WRITE CHARACTER-MASTER-RECORD
+               SET CM-RECORD-FOUND TO TRUE
+           END-IF.
 
        0280-CLASS-COMBAT.
            EVALUATE chosen-class
@@ -72,29 +206,166 @@
                    PERFORM 0705-ROGUE-COMBAT
                WHEN 3
                    PERFORM 0710-MAGE-COMBAT
-               WHEN OTHER 
+               WHEN OTHER
                    DISPLAY "Invalid selection, please try again."
            END-EVALUATE.
 
+       0290-MERCHANT.
+           DISPLAY "A traveling merchant offers you their wares.".
+           DISPLAY "You have " player-gold " gold.".
+           MOVE SPACE TO MERCHANT-CHOICE.
+           PERFORM 0291-MERCHANT-ROUND UNTIL MERCHANT-CHOICE = "4".
 
+       0291-MERCHANT-ROUND.
+           DISPLAY "1: Health Potion    2: Mana Draught".
+           DISPLAY "3: Traveler Rations 4: Leave merchant".
+           ACCEPT MERCHANT-CHOICE.
+           EVALUATE MERCHANT-CHOICE
+               WHEN "1"
+                   MOVE "POT001" TO IM-ITEM-CODE
+                   PERFORM 0292-BUY-ITEM
+               WHEN "2"
+                   MOVE "POT002" TO IM-ITEM-CODE
+                   PERFORM 0292-BUY-ITEM
+               WHEN "3"
+                   MOVE "GER001" TO IM-ITEM-CODE
+                   PERFORM 0292-BUY-ITEM
+               WHEN "4"
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "Invalid selection, please try again."
+           END-EVALUATE.
 
+       0292-BUY-ITEM.
+           READ ITEM-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "That item is not available."
+               NOT INVALID KEY
+                   PERFORM 0293-COMPLETE-PURCHASE
+           END-READ.
+
+       0293-COMPLETE-PURCHASE.
+           IF player-gold >= IM-ITEM-COST
+               SUBTRACT IM-ITEM-COST FROM player-gold
+               PERFORM 0294-APPLY-ITEM-BONUS
+               DISPLAY "You purchase " IM-ITEM-NAME "."
+           ELSE
+               DISPLAY "You cannot afford " IM-ITEM-NAME "."
+           END-IF.
+
+       0294-APPLY-ITEM-BONUS.
+           IF IM-AFFECTS-HEALTH
+               ADD IM-STAT-BONUS TO player-health
+           END-IF.
+           IF IM-AFFECTS-MANA
+               ADD IM-STAT-BONUS TO player-mana
+           END-IF.
+           IF IM-AFFECTS-ENERGY
+               ADD IM-STAT-BONUS TO player-energy
+           END-IF.
+
+       0295-WRITE-CHECKPOINT.
+           MOVE chosen-name TO QC-CHOSEN-NAME.
+           MOVE CURRENT-STAGE-CODE TO QC-STAGE-CODE.
+           MOVE player-health TO QC-PLAYER-HEALTH.
+           MOVE player-mana TO QC-PLAYER-MANA.
+           MOVE player-energy TO QC-PLAYER-ENERGY.
+           MOVE player-gold TO QC-PLAYER-GOLD.
+           MOVE PLAYER-LEVEL TO QC-PLAYER-LEVEL.
+           MOVE PLAYER-XP TO QC-PLAYER-XP.
+           MOVE PLAYER-XP-THRESHOLD TO QC-PLAYER-XP-THRESH.
+           WRITE QUEST-CHECKPOINT-RECORD
+               INVALID KEY
+                   REWRITE QUEST-CHECKPOINT-RECORD
+           END-WRITE.
+
+       0296-CHECK-CHECKPOINT.
+           MOVE "NONE" TO RESUME-STAGE-CODE.
+           MOVE chosen-name TO QC-CHOSEN-NAME.
+           MOVE "0304" TO QC-STAGE-CODE.
+           READ QUEST-CHECKPOINT-FILE
+               NOT INVALID KEY
+                   PERFORM 0298-RESTORE-CHECKPOINT
+           END-READ.
+           IF RESUME-STAGE-CODE = "NONE"
+               MOVE chosen-name TO QC-CHOSEN-NAME
+               MOVE "0303" TO QC-STAGE-CODE
+               READ QUEST-CHECKPOINT-FILE
+                   NOT INVALID KEY
+                       PERFORM 0298-RESTORE-CHECKPOINT
+               END-READ
+           END-IF.
+           IF RESUME-STAGE-CODE = "NONE"
+               MOVE chosen-name TO QC-CHOSEN-NAME
+               MOVE "0302" TO QC-STAGE-CODE
+               READ QUEST-CHECKPOINT-FILE
+                   NOT INVALID KEY
+                       PERFORM 0298-RESTORE-CHECKPOINT
+               END-READ
+           END-IF.
+
+       0298-RESTORE-CHECKPOINT.
+           MOVE QC-STAGE-CODE TO RESUME-STAGE-CODE.
+           MOVE QC-PLAYER-HEALTH TO player-health.
+           MOVE QC-PLAYER-MANA TO player-mana.
+           MOVE QC-PLAYER-ENERGY TO player-energy.
+           MOVE QC-PLAYER-GOLD TO player-gold.
+           MOVE QC-PLAYER-LEVEL TO PLAYER-LEVEL.
+           MOVE QC-PLAYER-XP TO PLAYER-XP.
+           MOVE QC-PLAYER-XP-THRESH TO PLAYER-XP-THRESHOLD.
 
        0300-QUEST-READY.
+           EVALUATE RESUME-STAGE-CODE
+               WHEN "0302"
+                   DISPLAY "Resuming your quest where you left off..."
+                   MOVE "Resumed quest at checkpoint 0302"
+                       TO LOG-ENTRY-TEXT
+                   PERFORM 0910-WRITE-LOG-ENTRY
+                   PERFORM 0290-MERCHANT
+                   PERFORM 0304-FIRST-QUEST-CONT-TWO
+               WHEN "0303"
+                   DISPLAY "You already made it past that encounter."
+                   MOVE "Resumed quest at checkpoint 0303"
+                       TO LOG-ENTRY-TEXT
+                   PERFORM 0910-WRITE-LOG-ENTRY
+               WHEN "0304"
+                   DISPLAY "You have already finished this leg of the"
+                   DISPLAY "journey."
+                   MOVE "Resumed quest at checkpoint 0304"
+                       TO LOG-ENTRY-TEXT
+                   PERFORM 0910-WRITE-LOG-ENTRY
+               WHEN OTHER
+                   MOVE "Starting a new quest" TO LOG-ENTRY-TEXT
+                   PERFORM 0910-WRITE-LOG-ENTRY
+                   PERFORM 0299-START-NEW-QUEST
+           END-EVALUATE.
+
+       0299-START-NEW-QUEST.
            DISPLAY "Are you ready to go on an adventure? ".
            DISPLAY "Type 'Y' or 'N' ".
            ACCEPT choice1.
+           STRING "Ready to adventure decision: " DELIMITED BY SIZE
+               choice1 DELIMITED BY SIZE
+               INTO LOG-ENTRY-TEXT
+           END-STRING.
+           PERFORM 0910-WRITE-LOG-ENTRY.
            IF choice1 = "Y" or "y"
                PERFORM 0301-FIRST-QUEST
-           ELSE 
-               CONTINUE 
+           ELSE
+               CONTINUE
            END-IF.
-       
-              0301-FIRST-QUEST.
+
+       0301-FIRST-QUEST.
            DISPLAY "You embark on your very first journey!".
-           DISPLAY "you have stumbled upon a cave ðŸ•³ï¸ðŸª¨".
+           DISPLAY "You have stumbled upon a cave.".
            DISPLAY "Being an adventurer I am sure you can handle it.".
            DISPLAY "Will you enter the cave? (Y/N)".
            ACCEPT choice1.
+           MOVE "Chose cave entry: " TO LOG-ENTRY-TEXT.
+           STRING LOG-ENTRY-TEXT DELIMITED BY SIZE
+               choice1 DELIMITED BY SIZE
+               INTO LOG-ENTRY-TEXT.
+           PERFORM 0910-WRITE-LOG-ENTRY.
 
            IF choice1 = "Y" OR choice1 = "y"
                PERFORM 0302-SPIDER-AMBUSH
@@ -105,64 +376,163 @@
 
        0302-SPIDER-AMBUSH.
            DISPLAY "You are almost instantly ambushed by cave spiders!".
-           DISPLAY " ðŸ•·ï¸              ðŸ•·ï¸             ðŸ•·ï¸".
            DISPLAY "Prepare for battle, " chosen-name "!".
+           MOVE "SPDR01" TO CURRENT-MONSTER-CODE.
            PERFORM 0202-AVERAGE-SPACE.
            PERFORM 0280-CLASS-COMBAT.
            PERFORM 0202-AVERAGE-SPACE.
+           MOVE "0302" TO CURRENT-STAGE-CODE.
+           PERFORM 0295-WRITE-CHECKPOINT.
+           PERFORM 0290-MERCHANT.
            PERFORM 0304-FIRST-QUEST-CONT-TWO.
 
        0303-NO-CAVE.
-           DISPLAY "Well, since the cave seems too scary and dark.ðŸ˜±.".
+           DISPLAY "Well, since the cave seems too scary and dark.".
            DISPLAY "You decide to keep walking.".
-           DISPLAY "You hear something in the bushes ðŸŒ³ up ahead...".
-           DISPLAY "It is too late to turn back now " chosen-name".".
+           DISPLAY "You hear something in the bushes up ahead...".
+           DISPLAY "It is too late to turn back now " chosen-name ".".
            DISPLAY "LOOOK OUT!".
+           MOVE "BAND01" TO CURRENT-MONSTER-CODE.
            PERFORM 0202-AVERAGE-SPACE.
            PERFORM 0280-CLASS-COMBAT.
            PERFORM 0202-AVERAGE-SPACE.
+           MOVE "0303" TO CURRENT-STAGE-CODE.
+           PERFORM 0295-WRITE-CHECKPOINT.
 
        0305-NO-CAVE-CONT-TWO.
            DISPLAY "Yikes...rough start..".
            DISPLAY "Maybe next time you should go into the cave??".
-           DISPLAY "Are you ready to continue? ( Y / N )"
+           DISPLAY "Are you ready to continue? ( Y / N )".
            ACCEPT choice1.
            IF choice1 = 'Y' OR 'y'
-               CONTINUE 
-           ELSE 
+               CONTINUE
+           ELSE
                DISPLAY "Take another moment if you must...but hurry."
            END-IF.
-        
-      *Continue adding quest logic here
-
 
+      *Continue adding quest logic here
 
        0304-FIRST-QUEST-CONT-TWO.
-           DISPLAY "Well fought " chosen-name "!"
+           DISPLAY "Well fought " chosen-name "!".
            DISPLAY "Once you have collected the valuable monster parts".
-           DISPLAY "You take a moment to breathe in that dank cave air".
+           DISPLAY "you take a moment to breathe in that dank cave air".
            DISPLAY "Yuck...but the journey can't end here!".
            DISPLAY "Are you ready to keep moving?".
            DISPLAY "I wouldn't stay here....(Y / N )".
-         
+
            ACCEPT choice1.
            IF choice1 = 'Y' OR 'y'
-               CONTINUE 
-           ELSE 
+               CONTINUE
+           ELSE
                DISPLAY "Take another moment if you must...but hurry."
            END-IF.
-        
+
            DISPLAY "As you travel through the cave you can hear the".
-           DISPLAY "Skittering of all the spider inhabitants around".
+           DISPLAY "skittering of all the spider inhabitants around.".
            DISPLAY "Is that your skin crawling?...or spiders..".
-           DISPLAY "UH OH...it's another ambush!!"
+           DISPLAY "UH OH...it's another ambush!!".
+           MOVE "SPDR02" TO CURRENT-MONSTER-CODE.
            PERFORM 0202-AVERAGE-SPACE.
            PERFORM 0280-CLASS-COMBAT.
            PERFORM 0202-AVERAGE-SPACE.
+           MOVE "0304" TO CURRENT-STAGE-CODE.
+           PERFORM 0295-WRITE-CHECKPOINT.
 
+       0900-EXPORT-HERO.
+           STRING chosen-name       DELIMITED BY SPACE
+                  ","               DELIMITED BY SIZE
+                  YOUR-CLASS        DELIMITED BY SPACE
+                  ","               DELIMITED BY SIZE
+                  RACE-NAME         DELIMITED BY SPACE
+                  ","               DELIMITED BY SIZE
+                  player-health     DELIMITED BY SIZE
+                  ","               DELIMITED BY SIZE
+                  player-mana       DELIMITED BY SIZE
+                  ","               DELIMITED BY SIZE
+                  player-energy     DELIMITED BY SIZE
+                  INTO HERO-EXPORT-RECORD
+           END-STRING.
+           WRITE HERO-EXPORT-RECORD.
 
+       0910-WRITE-LOG-ENTRY.
+           ACCEPT LOG-DATE FROM DATE.
+           ACCEPT LOG-TIME FROM TIME.
+           STRING chosen-name    DELIMITED BY SPACE
+                  " "            DELIMITED BY SIZE
+                  LOG-DATE       DELIMITED BY SIZE
+                  " "            DELIMITED BY SIZE
+                  LOG-TIME       DELIMITED BY SIZE
+                  " "            DELIMITED BY SIZE
+                  LOG-ENTRY-TEXT DELIMITED BY SIZE
+                  INTO GAME-LOG-RECORD
+           END-STRING.
+           WRITE GAME-LOG-RECORD.
 
+       0960-MAINTAIN-HERO.
+           DISPLAY "Enter the name of the hero to maintain: ".
+           ACCEPT MAINT-NAME.
+           MOVE MAINT-NAME TO CM-CHOSEN-NAME.
+           READ CHARACTER-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "No hero found with that name."
+               NOT INVALID KEY
+                   MOVE CM-CHOSEN-NAME TO MAINT-ORIGINAL-NAME
+                   PERFORM 0961-MAINTAIN-EDIT-LOOP
+           END-READ.
 
-       
+       0961-MAINTAIN-EDIT-LOOP.
+           MOVE SPACE TO MAINT-CHOICE.
+           PERFORM 0962-MAINTAIN-EDIT-ROUND UNTIL MAINT-CHOICE = "4".
 
+       0962-MAINTAIN-EDIT-ROUND.
+           DISPLAY "Current name: " CM-CHOSEN-NAME.
+           DISPLAY "Current class: " CM-YOUR-CLASS.
+           DISPLAY "Current race: " CM-RACE-NAME.
+           DISPLAY "1: Correct name  2: Correct class".
+           DISPLAY "3: Correct race  4: Done".
+           ACCEPT MAINT-CHOICE.
+           EVALUATE MAINT-CHOICE
+               WHEN "1"
+                   DISPLAY "Enter corrected name: "
+                   ACCEPT MAINT-NEW-VALUE
+                   PERFORM 0963-RENAME-CHARACTER
+               WHEN "2"
+                   PERFORM 0150-PICK-CLASSES
+                   MOVE chosen-class TO CM-CHOSEN-CLASS
+                   MOVE YOUR-CLASS TO CM-YOUR-CLASS
+               WHEN "3"
+                   PERFORM 0175-PICK-FANTASY-RACE
+                   MOVE chosen-race TO CM-CHOSEN-RACE
+                   MOVE RACE-NAME TO CM-RACE-NAME
+               WHEN "4"
+                   REWRITE CHARACTER-MASTER-RECORD
+                   DISPLAY "Hero record updated."
+               WHEN OTHER
+                   DISPLAY "Invalid selection, please try again."
+           END-EVALUATE.
 
+       0963-RENAME-CHARACTER.
+           MOVE MAINT-NEW-VALUE TO CM-CHOSEN-NAME.
+           READ CHARACTER-MASTER-FILE
+               INVALID KEY
+                   SET CM-RECORD-NOT-FOUND TO TRUE
+               NOT INVALID KEY
+                   SET CM-RECORD-FOUND TO TRUE
+           END-READ.
+           IF CM-RECORD-FOUND
+               DISPLAY "That name is already taken. Rename cancelled."
+               MOVE MAINT-ORIGINAL-NAME TO CM-CHOSEN-NAME
+               READ CHARACTER-MASTER-FILE
+           ELSE
+               MOVE MAINT-ORIGINAL-NAME TO CM-CHOSEN-NAME
+               READ CHARACTER-MASTER-FILE
+               DELETE CHARACTER-MASTER-FILE
+               MOVE MAINT-NEW-VALUE TO CM-CHOSEN-NAME
+               WRITE CHARACTER-MASTER-RECORD
+                   INVALID KEY
+                       DISPLAY "Rename failed: name already in use."
+                   NOT INVALID KEY
+                       MOVE CM-CHOSEN-NAME TO MAINT-ORIGINAL-NAME
+                       DISPLAY "Hero renamed."
+               END-WRITE
+           END-IF.
