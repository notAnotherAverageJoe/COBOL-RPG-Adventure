@@ -1,16 +1,57 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. GamePlay.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHARACTER-MASTER-FILE ASSIGN TO "CHARMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CM-CHOSEN-NAME
+               FILE STATUS IS CM-FILE-STATUS.
+           SELECT MONSTER-FILE ASSIGN TO "MONSTERS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MF-MONSTER-CODE
+               FILE STATUS IS MF-FILE-STATUS.
+           SELECT ITEM-MASTER-FILE ASSIGN TO "ITEMMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS IM-ITEM-CODE
+               FILE STATUS IS IM-FILE-STATUS.
+           SELECT QUEST-CHECKPOINT-FILE ASSIGN TO "QCHKPT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS QC-KEY
+               FILE STATUS IS QC-FILE-STATUS.
+           SELECT GAME-LOG-FILE ASSIGN TO "GAMELOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GL-FILE-STATUS.
+           SELECT HERO-EXPORT-FILE ASSIGN TO "HEROEXP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HE-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       COPY "character-master.cpy".
+       COPY "monster-master.cpy".
+       COPY "item-master.cpy".
+       COPY "quest-checkpoint.cpy".
+       COPY "game-log.cpy".
+       COPY "hero-export.cpy".
+
        WORKING-STORAGE SECTION.
 
-    
-       COPY "player-stats.cpy".  
+       COPY "player-stats.cpy".
+       COPY "party-member.cpy".
+       COPY "difficulty-table.cpy".
+       COPY "combat-stats.cpy".
 
        01  FANTASY-RACE.
-           02  chosen-name  PIC X(10).
-           02  chosen-class PIC 9(1).
-           02  chosen-race  PIC 9(1).
+           02  chosen-name     PIC X(10).
+           02  chosen-class    PIC 9(1).
+           02  chosen-race     PIC 9(1).
+           02  GAME-DIFFICULTY PIC 9(1) VALUE 2.
 
        01  END-SWITCH PIC X(1) VALUE 'N'.
 
@@ -18,23 +59,217 @@
        01  YOUR-CLASS PIC X(15).
        01  choice1 PIC X(1).
 
+       01  CM-FILE-STATUS PIC X(02).
+       01  MF-FILE-STATUS PIC X(02).
+       01  IM-FILE-STATUS PIC X(02).
+       01  QC-FILE-STATUS PIC X(02).
+       01  GL-FILE-STATUS PIC X(02).
+       01  HE-FILE-STATUS PIC X(02).
+
+       01  CM-RECORD-FOUND-SW PIC X(01) VALUE 'N'.
+           88  CM-RECORD-FOUND     VALUE 'Y'.
+           88  CM-RECORD-NOT-FOUND VALUE 'N'.
+
+       01  RESUME-STAGE-CODE PIC X(04) VALUE "NONE".
+       01  CURRENT-STAGE-CODE PIC X(04).
+
+       01  MAIN-MENU-CHOICE PIC X(01).
+       01  MERCHANT-CHOICE  PIC X(01).
+
+       01  COMPANION-COUNT      PIC 9(01) VALUE 0.
+       01  COMPANION-CLASS-PICK PIC 9(01).
+
+       01  PLAYER-STAT-MULT PIC 9V99.
+
+       01  MAINT-NAME       PIC X(10).
+       01  MAINT-CHOICE     PIC X(01).
+       01  MAINT-NEW-VALUE  PIC X(10).
+       01  MAINT-ORIGINAL-NAME PIC X(10).
+
+       01  LOG-ENTRY-TEXT PIC X(60).
+       01  LOG-DATE       PIC 9(06).
+       01  LOG-TIME       PIC 9(08).
+
        PROCEDURE DIVISION.
 
        0500-GAME-START.
-           PERFORM 0000-CHARACTER-CREATION-START.
+           PERFORM 0010-OPEN-MASTER-FILES.
+           PERFORM 0020-INIT-DIFFICULTY-TABLE.
+           PERFORM 0030-SEED-MONSTER-FILE.
+           PERFORM 0035-SEED-ITEM-FILE.
+           PERFORM 0040-MAIN-MENU.
+           PERFORM 0990-CLOSE-MASTER-FILES.
            STOP RUN.
 
+       0010-OPEN-MASTER-FILES.
+           OPEN I-O CHARACTER-MASTER-FILE.
+           IF CM-FILE-STATUS = "35"
+               OPEN OUTPUT CHARACTER-MASTER-FILE
+               CLOSE CHARACTER-MASTER-FILE
+               OPEN I-O CHARACTER-MASTER-FILE
+           END-IF.
+           OPEN I-O MONSTER-FILE.
+           IF MF-FILE-STATUS = "35"
+               OPEN OUTPUT MONSTER-FILE
+               CLOSE MONSTER-FILE
+               OPEN I-O MONSTER-FILE
+           END-IF.
+           OPEN I-O ITEM-MASTER-FILE.
+           IF IM-FILE-STATUS = "35"
+               OPEN OUTPUT ITEM-MASTER-FILE
+               CLOSE ITEM-MASTER-FILE
+               OPEN I-O ITEM-MASTER-FILE
+           END-IF.
+           OPEN I-O QUEST-CHECKPOINT-FILE.
+           IF QC-FILE-STATUS = "35"
+               OPEN OUTPUT QUEST-CHECKPOINT-FILE
+               CLOSE QUEST-CHECKPOINT-FILE
+               OPEN I-O QUEST-CHECKPOINT-FILE
+           END-IF.
+           OPEN EXTEND GAME-LOG-FILE.
+           IF GL-FILE-STATUS = "35"
+               OPEN OUTPUT GAME-LOG-FILE
+           END-IF.
+           OPEN EXTEND HERO-EXPORT-FILE.
+           IF HE-FILE-STATUS = "35"
+               OPEN OUTPUT HERO-EXPORT-FILE
+           END-IF.
+
+       0990-CLOSE-MASTER-FILES.
+           CLOSE CHARACTER-MASTER-FILE.
+           CLOSE MONSTER-FILE.
+           CLOSE ITEM-MASTER-FILE.
+           CLOSE QUEST-CHECKPOINT-FILE.
+           CLOSE GAME-LOG-FILE.
+           CLOSE HERO-EXPORT-FILE.
+
+       0020-INIT-DIFFICULTY-TABLE.
+           MOVE 1 TO DT-CODE(1).
+           MOVE "EASY" TO DT-NAME(1).
+           MOVE 0.75 TO DT-HEALTH-MULT(1).
+           MOVE 0.75 TO DT-ATTACK-MULT(1).
+           MOVE 2 TO DT-CODE(2).
+           MOVE "NORMAL" TO DT-NAME(2).
+           MOVE 1.00 TO DT-HEALTH-MULT(2).
+           MOVE 1.00 TO DT-ATTACK-MULT(2).
+           MOVE 3 TO DT-CODE(3).
+           MOVE "HARD" TO DT-NAME(3).
+           MOVE 1.50 TO DT-HEALTH-MULT(3).
+           MOVE 1.50 TO DT-ATTACK-MULT(3).
+
+       0030-SEED-MONSTER-FILE.
+           MOVE "SPDR01" TO MF-MONSTER-CODE.
+           READ MONSTER-FILE
+               INVALID KEY
+                   MOVE "Cave Spider" TO MF-MONSTER-NAME
+                   MOVE 35 TO MF-MONSTER-HEALTH
+                   MOVE 12 TO MF-ATTACK-POWER
+                   MOVE 30 TO MF-REWARD-XP
+                   MOVE 15 TO MF-REWARD-GOLD
+                   WRITE MONSTER-MASTER-RECORD
+           END-READ.
+           MOVE "BAND01" TO MF-MONSTER-CODE.
+           READ MONSTER-FILE
+               INVALID KEY
+                   MOVE "Roadside Bandit" TO MF-MONSTER-NAME
+                   MOVE 45 TO MF-MONSTER-HEALTH
+                   MOVE 15 TO MF-ATTACK-POWER
+                   MOVE 40 TO MF-REWARD-XP
+                   MOVE 25 TO MF-REWARD-GOLD
+                   WRITE MONSTER-MASTER-RECORD
+           END-READ.
+           MOVE "SPDR02" TO MF-MONSTER-CODE.
+           READ MONSTER-FILE
+               INVALID KEY
+                   MOVE "Spider Broodmother" TO MF-MONSTER-NAME
+                   MOVE 60 TO MF-MONSTER-HEALTH
+                   MOVE 18 TO MF-ATTACK-POWER
+                   MOVE 60 TO MF-REWARD-XP
+                   MOVE 35 TO MF-REWARD-GOLD
+                   WRITE MONSTER-MASTER-RECORD
+           END-READ.
+
+       0035-SEED-ITEM-FILE.
+           MOVE "POT001" TO IM-ITEM-CODE.
+           READ ITEM-MASTER-FILE
+               INVALID KEY
+                   MOVE "Health Potion" TO IM-ITEM-NAME
+                   MOVE 20 TO IM-ITEM-COST
+                   SET IM-AFFECTS-HEALTH TO TRUE
+                   MOVE 30 TO IM-STAT-BONUS
+                   WRITE ITEM-MASTER-RECORD
+           END-READ.
+           MOVE "POT002" TO IM-ITEM-CODE.
+           READ ITEM-MASTER-FILE
+               INVALID KEY
+                   MOVE "Mana Draught" TO IM-ITEM-NAME
+                   MOVE 20 TO IM-ITEM-COST
+                   SET IM-AFFECTS-MANA TO TRUE
+                   MOVE 30 TO IM-STAT-BONUS
+                   WRITE ITEM-MASTER-RECORD
+           END-READ.
+           MOVE "GER001" TO IM-ITEM-CODE.
+           READ ITEM-MASTER-FILE
+               INVALID KEY
+                   MOVE "Traveler Rations" TO IM-ITEM-NAME
+                   MOVE 15 TO IM-ITEM-COST
+                   SET IM-AFFECTS-ENERGY TO TRUE
+                   MOVE 25 TO IM-STAT-BONUS
+                   WRITE ITEM-MASTER-RECORD
+           END-READ.
+
+       0040-MAIN-MENU.
+           MOVE SPACE TO MAIN-MENU-CHOICE.
+           PERFORM 0041-MAIN-MENU-ROUND UNTIL MAIN-MENU-CHOICE = "3".
+
+       0041-MAIN-MENU-ROUND.
+           DISPLAY "===== Main Menu =====".
+           DISPLAY "1: Play  2: Maintain a hero  3: Exit".
+           ACCEPT MAIN-MENU-CHOICE.
+           EVALUATE MAIN-MENU-CHOICE
+               WHEN "1"
+                   MOVE "N" TO END-SWITCH
+                   PERFORM 0000-CHARACTER-CREATION-START
+               WHEN "2"
+                   PERFORM 0960-MAINTAIN-HERO
+               WHEN "3"
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "Invalid selection, please try again."
+           END-EVALUATE.
+
        0000-CHARACTER-CREATION-START.
            PERFORM UNTIL END-SWITCH = 'Y' OR END-SWITCH = 'y'
                PERFORM 0100-NAME-CLASS
-               PERFORM 0150-PICK-CLASSES
-               DISPLAY "Always nice to have a " YOUR-CLASS
-               PERFORM 0175-PICK-FANTASY-RACE
+               IF CM-RECORD-FOUND
+                   DISPLAY "Loaded saved hero details."
+                   DISPLAY "Companions do not carry over between "
+                       "sessions - recruit fresh companions below."
+               ELSE
+                   PERFORM 0150-PICK-CLASSES
+                   DISPLAY "Always nice to have a " YOUR-CLASS
+                   PERFORM 0175-PICK-FANTASY-RACE
+                   PERFORM 0180-PICK-DIFFICULTY
+               END-IF
+               PERFORM 0110-BUILD-PARTY
                PERFORM 0200-RESPONSES
                PERFORM 0225-HERO-DETAILS
+               STRING "Character: " DELIMITED BY SIZE
+                   YOUR-CLASS DELIMITED BY SPACE
+                   " " DELIMITED BY SIZE
+                   RACE-NAME DELIMITED BY SPACE
+                   INTO LOG-ENTRY-TEXT
+               END-STRING
+               PERFORM 0910-WRITE-LOG-ENTRY
+               PERFORM 0900-EXPORT-HERO
+               PERFORM 0296-CHECK-CHECKPOINT
                PERFORM 0300-QUEST-READY
+               PERFORM 0230-SAVE-CHARACTER
+               PERFORM 0900-EXPORT-HERO
                DISPLAY "Would you like to end? (Y/N) "
                ACCEPT END-SWITCH
+               MOVE "Session ended" TO LOG-ENTRY-TEXT
+               PERFORM 0910-WRITE-LOG-ENTRY
            END-PERFORM.
 
        COPY "ccs.cpy".
@@ -45,11 +280,12 @@
            DISPLAY "|             Name: " chosen-name.
            DISPLAY "|             Class: " YOUR-CLASS.
            DISPLAY "|             Race: " RACE-NAME.
-           DISPLAY "|             Healthüç∑: " player-health.
-           DISPLAY "|             ManaüîÆ: " player-mana.
-           DISPLAY "|             Energy‚ö°: " player-energy.
+           DISPLAY "|             Health: " player-health.
+           DISPLAY "|             Mana: " player-mana.
+           DISPLAY "|             Energy: " player-energy.
+           DISPLAY "|             Gold: " player-gold.
+           DISPLAY "|             Level: " PLAYER-LEVEL.
            DISPLAY "|------------------------------------------------|".
-       
-       0700-COMBAT.
+           PERFORM 0230-SAVE-CHARACTER.
 
-           
\ No newline at end of file
+       COPY "combat.cpy".
