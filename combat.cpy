@@ -1,52 +1,193 @@
-       0700-WARRIOR-COMBAT.
-           DISPLAY "You quickly unsheath your weapon and prepare".
-           DISPLAY "for battle!âš”ï¸".
-           DISPLAY "You let out a bloodcurdling howl and attack.ðŸª“".
+       0600-COMBAT-ROUND-LOOP.
+           MOVE 0 TO COMBAT-ROUND-NUM.
+           MOVE SPACE TO COMBAT-OUTCOME-SW.
+           PERFORM 0610-COMBAT-ROUND
+               UNTIL COMBAT-WON OR COMBAT-LOST.
 
-           IF player-health > 0 AND player-energy > 0
-               DISPLAY "Congratulations!"
-               DISPLAY "You have won this fight!"
-               SUBTRACT 20 FROM player-energy
-               SUBTRACT 20 FROM player-health
-               DISPLAY "Of course, you did not escape unscathed."
-           ELSE
-               DISPLAY "GAME OVER!"
-               STOP RUN
+       0610-COMBAT-ROUND.
+           ADD 1 TO COMBAT-ROUND-NUM.
+           DISPLAY "--- Round " COMBAT-ROUND-NUM " ---".
+           PERFORM 0620-PARTY-ATTACK-PHASE.
+           IF ENEMY-HEALTH > 0
+               PERFORM 0630-ENEMY-ATTACK-PHASE
            END-IF.
+           PERFORM 0640-CHECK-COMBAT-OUTCOME.
 
+       0620-PARTY-ATTACK-PHASE.
+           PERFORM 0621-MEMBER-ATTACK
+               VARYING PARTY-IDX FROM 1 BY 1
+               UNTIL PARTY-IDX > PARTY-SIZE.
 
-       0705-ROGUE-COMBAT.
-           DISPLAY "You ready your weapons". 
-           DISPLAY "    and slink into the shadows ðŸ’¨"
-           DISPLAY "       Undetected you strike ðŸ—¡ï¸"
+       0621-MEMBER-ATTACK.
+           IF PM-IS-ALIVE(PARTY-IDX) AND ENEMY-HEALTH > 0
+               COMPUTE COMBAT-DAMAGE-ROLL =
+                   FUNCTION RANDOM * 25 + 10
+               SUBTRACT COMBAT-DAMAGE-ROLL FROM ENEMY-HEALTH
+               DISPLAY "  " PM-NAME(PARTY-IDX) " hits " ENEMY-NAME
+                   " for " COMBAT-DAMAGE-ROLL " damage!"
+               PERFORM 0622-SPEND-ATTACK-RESOURCE
+           END-IF.
 
-           IF player-health > 0 AND player-energy > 0
-               DISPLAY "Congratulations!"
-               DISPLAY "You have won this fight!"
-               SUBTRACT 20 FROM player-energy
-               SUBTRACT 20 FROM player-health
-               DISPLAY "Of course, you did not escape unscathed."
-           ELSE 
-               DISPLAY "GAME OVER!"
-               STOP RUN 
+       0622-SPEND-ATTACK-RESOURCE.
+           IF PARTY-IDX = 1
+               EVALUATE chosen-class
+                   WHEN 1
+                       SUBTRACT 5 FROM player-energy
+                   WHEN 2
+                       SUBTRACT 5 FROM player-energy
+                   WHEN 3
+                       SUBTRACT 5 FROM player-mana
+               END-EVALUATE
+               IF player-energy < 0
+                   MOVE 0 TO player-energy
+               END-IF
+               IF player-mana < 0
+                   MOVE 0 TO player-mana
+               END-IF
+           END-IF.
+
+       0630-ENEMY-ATTACK-PHASE.
+           COMPUTE COMBAT-TARGET-ROLL =
+               FUNCTION RANDOM * PARTY-SIZE + 1.
+           IF COMBAT-TARGET-ROLL > PARTY-SIZE
+               MOVE PARTY-SIZE TO COMBAT-TARGET-ROLL
+           END-IF.
+           SET PARTY-IDX TO COMBAT-TARGET-ROLL.
+           IF PM-IS-DEFEATED(PARTY-IDX)
+               PERFORM 0632-FIND-ALIVE-TARGET
+           END-IF.
+           IF PARTY-IDX > 0
+               PERFORM 0631-RESOLVE-ENEMY-ATTACK
+           END-IF.
+
+       0632-FIND-ALIVE-TARGET.
+           SET PARTY-IDX TO 1.
+           SEARCH PARTY-MEMBER
+               AT END
+                   MOVE 0 TO PARTY-IDX
+               WHEN PM-IS-ALIVE(PARTY-IDX)
+                   CONTINUE
+           END-SEARCH.
+
+       0631-RESOLVE-ENEMY-ATTACK.
+           COMPUTE COMBAT-HIT-ROLL = FUNCTION RANDOM * 100.
+           IF COMBAT-HIT-ROLL < 70
+               COMPUTE COMBAT-DAMAGE-ROLL =
+                   FUNCTION RANDOM * ENEMY-ATTACK-POWER + 5
+               SUBTRACT COMBAT-DAMAGE-ROLL FROM PM-HEALTH(PARTY-IDX)
+               DISPLAY "  " ENEMY-NAME " strikes " PM-NAME(PARTY-IDX)
+                   " for " COMBAT-DAMAGE-ROLL " damage!"
+               IF PM-HEALTH(PARTY-IDX) <= 0
+                   MOVE 0 TO PM-HEALTH(PARTY-IDX)
+                   SET PM-IS-DEFEATED(PARTY-IDX) TO TRUE
+                   DISPLAY "  " PM-NAME(PARTY-IDX) " has fallen!"
+               END-IF
+           ELSE
+               DISPLAY "  " ENEMY-NAME " attacks " PM-NAME(PARTY-IDX)
+                   " but misses!"
            END-IF.
 
-               
+       0640-CHECK-COMBAT-OUTCOME.
+           IF ENEMY-HEALTH <= 0
+               SET COMBAT-WON TO TRUE
+           ELSE
+               MOVE 0 TO PARTY-ALIVE-COUNT
+               PERFORM 0641-COUNT-ALIVE-MEMBER
+                   VARYING PARTY-IDX FROM 1 BY 1
+                   UNTIL PARTY-IDX > PARTY-SIZE
+               IF PARTY-ALIVE-COUNT = 0
+                   SET COMBAT-LOST TO TRUE
+               END-IF
+           END-IF.
+
+       0641-COUNT-ALIVE-MEMBER.
+           IF PM-IS-ALIVE(PARTY-IDX)
+               ADD 1 TO PARTY-ALIVE-COUNT
+           END-IF.
 
-       0710-MAGE-COMBAT. 
-           DISPLAY "You ready your Staff and Tomes ðŸ“–"
-           DISPLAY "  you begin an incantation channeling power ðŸ”®"
-           DISPLAY "    you unleash a fireball of legendary proportions"
-           DISPLAY "      ðŸ”¥"
+       0650-LOAD-MONSTER.
+           MOVE CURRENT-MONSTER-CODE TO MF-MONSTER-CODE.
+           READ MONSTER-FILE
+               INVALID KEY
+                   PERFORM 0651-DEFAULT-MONSTER
+               NOT INVALID KEY
+                   PERFORM 0652-MONSTER-FROM-MASTER
+           END-READ.
+           PERFORM 0653-APPLY-DIFFICULTY-TO-MONSTER.
+           MOVE chosen-name TO PM-NAME(1).
+           MOVE YOUR-CLASS TO PM-CLASS(1).
+           MOVE RACE-NAME TO PM-RACE(1).
+           MOVE player-health TO PM-HEALTH(1).
+           SET PM-IS-ALIVE(1) TO TRUE.
 
-           IF player-health > 0 AND player-mana > 0
+       0651-DEFAULT-MONSTER.
+           MOVE "Cave Critter" TO ENEMY-NAME.
+           MOVE 40 TO ENEMY-HEALTH.
+           MOVE 40 TO ENEMY-MAX-HEALTH.
+           MOVE 10 TO ENEMY-ATTACK-POWER.
+           MOVE 25 TO ENEMY-REWARD-XP.
+           MOVE 10 TO ENEMY-REWARD-GOLD.
+
+       0652-MONSTER-FROM-MASTER.
+           MOVE MF-MONSTER-NAME TO ENEMY-NAME.
+           MOVE MF-MONSTER-HEALTH TO ENEMY-HEALTH.
+           MOVE MF-MONSTER-HEALTH TO ENEMY-MAX-HEALTH.
+           MOVE MF-ATTACK-POWER TO ENEMY-ATTACK-POWER.
+           MOVE MF-REWARD-XP TO ENEMY-REWARD-XP.
+           MOVE MF-REWARD-GOLD TO ENEMY-REWARD-GOLD.
+
+       0653-APPLY-DIFFICULTY-TO-MONSTER.
+           SET DT-IDX TO GAME-DIFFICULTY.
+           COMPUTE ENEMY-HEALTH =
+               ENEMY-HEALTH * DT-HEALTH-MULT(DT-IDX).
+           MOVE ENEMY-HEALTH TO ENEMY-MAX-HEALTH.
+           COMPUTE ENEMY-ATTACK-POWER =
+               ENEMY-ATTACK-POWER * DT-ATTACK-MULT(DT-IDX).
+
+       0660-APPLY-COMBAT-RESULT.
+           MOVE PM-HEALTH(1) TO player-health.
+           IF player-health < 0
+               MOVE 0 TO player-health
+           END-IF.
+           IF COMBAT-WON
                DISPLAY "Congratulations!"
-               DISPLAY "You have won this fight!"
-               SUBTRACT 20 FROM player-mana
-               SUBTRACT 20 FROM player-health
-               DISPLAY "Of course, you did not escape unscathed."
-           ELSE 
+               DISPLAY "You have defeated the " ENEMY-NAME "!"
+               ADD ENEMY-REWARD-XP TO PLAYER-XP
+               ADD ENEMY-REWARD-GOLD TO player-gold
+               DISPLAY "You gain " ENEMY-REWARD-XP " XP and "
+                   ENEMY-REWARD-GOLD " gold."
+               STRING "You defeated the " DELIMITED BY SIZE
+                   FUNCTION TRIM(ENEMY-NAME) DELIMITED BY SIZE
+                   INTO LOG-ENTRY-TEXT
+               END-STRING
+               PERFORM 0910-WRITE-LOG-ENTRY
+               PERFORM 0226-LEVEL-CHECK
+           ELSE
                DISPLAY "GAME OVER!"
-               STOP RUN 
+               MOVE "Defeated in combat" TO LOG-ENTRY-TEXT
+               PERFORM 0910-WRITE-LOG-ENTRY
+               PERFORM 0990-CLOSE-MASTER-FILES
+               STOP RUN
            END-IF.
-           
\ No newline at end of file
+
+       0700-WARRIOR-COMBAT.
+           DISPLAY "You quickly unsheath your weapon and prepare".
+           DISPLAY "for battle!".
+           DISPLAY "You let out a bloodcurdling howl and attack.".
+           PERFORM 0650-LOAD-MONSTER.
+           PERFORM 0600-COMBAT-ROUND-LOOP.
+           PERFORM 0660-APPLY-COMBAT-RESULT.
+
+       0705-ROGUE-COMBAT.
+           DISPLAY "You ready your weapons.".
+           DISPLAY "You slink into the shadows and strike unseen.".
+           PERFORM 0650-LOAD-MONSTER.
+           PERFORM 0600-COMBAT-ROUND-LOOP.
+           PERFORM 0660-APPLY-COMBAT-RESULT.
+
+       0710-MAGE-COMBAT.
+           DISPLAY "You ready your staff and tomes.".
+           DISPLAY "You channel power and unleash a fireball!".
+           PERFORM 0650-LOAD-MONSTER.
+           PERFORM 0600-COMBAT-ROUND-LOOP.
+           PERFORM 0660-APPLY-COMBAT-RESULT.
