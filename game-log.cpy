@@ -0,0 +1,3 @@
+       FD  GAME-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  GAME-LOG-RECORD          PIC X(80).
