@@ -0,0 +1,3 @@
+       FD  HERO-EXPORT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  HERO-EXPORT-RECORD       PIC X(80).
