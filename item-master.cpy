@@ -0,0 +1,11 @@
+       FD  ITEM-MASTER-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  ITEM-MASTER-RECORD.
+           05  IM-ITEM-CODE         PIC X(06).
+           05  IM-ITEM-NAME         PIC X(15).
+           05  IM-ITEM-COST         PIC 9(05).
+           05  IM-STAT-AFFECTED     PIC X(01).
+               88  IM-AFFECTS-HEALTH    VALUE "H".
+               88  IM-AFFECTS-MANA      VALUE "M".
+               88  IM-AFFECTS-ENERGY    VALUE "E".
+           05  IM-STAT-BONUS        PIC 9(03).
