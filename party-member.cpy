@@ -0,0 +1,13 @@
+       01  PARTY-TABLE.
+           05  PARTY-SIZE           PIC 9(01) VALUE 1.
+           05  PARTY-ALIVE-COUNT    PIC 9(01) VALUE 0.
+           05  PARTY-MEMBER OCCURS 3 TIMES INDEXED BY PARTY-IDX.
+               10  PM-NAME          PIC X(10).
+               10  PM-CLASS         PIC X(15).
+               10  PM-RACE          PIC X(15).
+               10  PM-HEALTH        PIC S9(04).
+               10  PM-MANA          PIC S9(04).
+               10  PM-ENERGY        PIC S9(04).
+               10  PM-STATUS        PIC X(01) VALUE "Y".
+                   88  PM-IS-ALIVE      VALUE "Y".
+                   88  PM-IS-DEFEATED   VALUE "N".
