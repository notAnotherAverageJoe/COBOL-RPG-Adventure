@@ -0,0 +1,6 @@
+       01  DIFFICULTY-TABLE.
+           05  DIFFICULTY-ENTRY OCCURS 3 TIMES INDEXED BY DT-IDX.
+               10  DT-CODE          PIC 9(01).
+               10  DT-NAME          PIC X(08).
+               10  DT-HEALTH-MULT   PIC 9V99.
+               10  DT-ATTACK-MULT   PIC 9V99.
