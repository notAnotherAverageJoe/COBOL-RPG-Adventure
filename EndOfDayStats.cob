@@ -0,0 +1,233 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EndOfDayStats.
+
+      *Control-break summary across the Character Master File and the
+      *session audit log: class popularity, race distribution, average
+      *level and win/loss rate, for the end-of-day management recap.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHARACTER-MASTER-FILE ASSIGN TO "CHARMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CM-CHOSEN-NAME
+               FILE STATUS IS CM-FILE-STATUS.
+           SELECT GAME-LOG-FILE ASSIGN TO "GAMELOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GL-FILE-STATUS.
+           SELECT STATS-REPORT-FILE ASSIGN TO "DAYSTATS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SR-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "character-master.cpy".
+       COPY "game-log.cpy".
+
+       FD  STATS-REPORT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  STATS-REPORT-LINE        PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  CM-FILE-STATUS           PIC X(02).
+       01  GL-FILE-STATUS           PIC X(02).
+       01  SR-FILE-STATUS           PIC X(02).
+
+       01  CM-EOF-SW                PIC X(01) VALUE 'N'.
+           88  END-OF-CHARACTERS        VALUE 'Y'.
+       01  GL-EOF-SW                PIC X(01) VALUE 'N'.
+           88  END-OF-LOG                VALUE 'Y'.
+
+       01  SR-CLASS-TABLE.
+           05  SR-CLASS-ENTRY OCCURS 3 TIMES INDEXED BY SR-CLASS-IDX.
+               10  SR-CLASS-NAME-ENTRY  PIC X(15) VALUE SPACES.
+               10  SR-CLASS-COUNT       PIC 9(04) VALUE 0.
+
+       01  SR-RACE-TABLE.
+           05  SR-RACE-ENTRY OCCURS 8 TIMES INDEXED BY SR-RACE-IDX.
+               10  SR-RACE-NAME-ENTRY   PIC X(15) VALUE SPACES.
+               10  SR-RACE-COUNT        PIC 9(04) VALUE 0.
+
+       01  SR-TOTAL-HEROES          PIC 9(05) VALUE 0.
+       01  SR-TOTAL-LEVEL           PIC 9(07) VALUE 0.
+       01  SR-AVERAGE-LEVEL         PIC 9(03)V9(02) VALUE 0.
+
+       01  SR-MATCH-COUNT           PIC 9(02) VALUE 0.
+       01  SR-WIN-COUNT             PIC 9(05) VALUE 0.
+       01  SR-LOSS-COUNT            PIC 9(05) VALUE 0.
+       01  SR-ENCOUNTER-COUNT       PIC 9(05) VALUE 0.
+       01  SR-WIN-PERCENT           PIC 9(03)V9(02) VALUE 0.
+
+       01  SR-COUNT-ED              PIC ZZZ9.
+       01  SR-AVG-ED                PIC ZZZ9.99.
+       01  SR-PERCENT-ED            PIC ZZ9.99.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-SUMMARIZE-CHARACTERS.
+           PERFORM 2000-SUMMARIZE-LOG.
+           PERFORM 3000-PRODUCE-REPORT.
+           STOP RUN.
+
+       1000-SUMMARIZE-CHARACTERS.
+           OPEN INPUT CHARACTER-MASTER-FILE.
+           PERFORM 1010-READ-NEXT-CHARACTER UNTIL END-OF-CHARACTERS.
+           CLOSE CHARACTER-MASTER-FILE.
+
+       1010-READ-NEXT-CHARACTER.
+           READ CHARACTER-MASTER-FILE NEXT RECORD
+               AT END
+                   SET END-OF-CHARACTERS TO TRUE
+               NOT AT END
+                   PERFORM 1020-TALLY-CHARACTER
+           END-READ.
+
+       1020-TALLY-CHARACTER.
+           ADD 1 TO SR-TOTAL-HEROES.
+           ADD CM-PLAYER-LEVEL TO SR-TOTAL-LEVEL.
+           PERFORM 1030-TALLY-CLASS.
+           PERFORM 1040-TALLY-RACE.
+
+       1030-TALLY-CLASS.
+           SET SR-CLASS-IDX TO 1.
+           SEARCH SR-CLASS-ENTRY
+               AT END
+                   CONTINUE
+               WHEN SR-CLASS-NAME-ENTRY(SR-CLASS-IDX) = CM-YOUR-CLASS
+                   ADD 1 TO SR-CLASS-COUNT(SR-CLASS-IDX)
+               WHEN SR-CLASS-NAME-ENTRY(SR-CLASS-IDX) = SPACES
+                   MOVE CM-YOUR-CLASS
+                       TO SR-CLASS-NAME-ENTRY(SR-CLASS-IDX)
+                   ADD 1 TO SR-CLASS-COUNT(SR-CLASS-IDX)
+           END-SEARCH.
+
+       1040-TALLY-RACE.
+           SET SR-RACE-IDX TO 1.
+           SEARCH SR-RACE-ENTRY
+               AT END
+                   CONTINUE
+               WHEN SR-RACE-NAME-ENTRY(SR-RACE-IDX) = CM-RACE-NAME
+                   ADD 1 TO SR-RACE-COUNT(SR-RACE-IDX)
+               WHEN SR-RACE-NAME-ENTRY(SR-RACE-IDX) = SPACES
+                   MOVE CM-RACE-NAME TO SR-RACE-NAME-ENTRY(SR-RACE-IDX)
+                   ADD 1 TO SR-RACE-COUNT(SR-RACE-IDX)
+           END-SEARCH.
+
+       2000-SUMMARIZE-LOG.
+           OPEN INPUT GAME-LOG-FILE.
+           IF GL-FILE-STATUS = "35"
+               CONTINUE
+           ELSE
+               PERFORM 2010-READ-NEXT-LOG-ENTRY UNTIL END-OF-LOG
+           END-IF.
+           CLOSE GAME-LOG-FILE.
+
+       2010-READ-NEXT-LOG-ENTRY.
+           READ GAME-LOG-FILE
+               AT END
+                   SET END-OF-LOG TO TRUE
+               NOT AT END
+                   PERFORM 2020-TALLY-LOG-ENTRY
+           END-READ.
+
+       2020-TALLY-LOG-ENTRY.
+           MOVE 0 TO SR-MATCH-COUNT.
+           INSPECT GAME-LOG-RECORD
+               TALLYING SR-MATCH-COUNT FOR ALL "defeated the".
+           ADD SR-MATCH-COUNT TO SR-WIN-COUNT.
+           ADD SR-MATCH-COUNT TO SR-ENCOUNTER-COUNT.
+           MOVE 0 TO SR-MATCH-COUNT.
+           INSPECT GAME-LOG-RECORD
+               TALLYING SR-MATCH-COUNT FOR ALL "Defeated in combat".
+           ADD SR-MATCH-COUNT TO SR-LOSS-COUNT.
+           ADD SR-MATCH-COUNT TO SR-ENCOUNTER-COUNT.
+
+       3000-PRODUCE-REPORT.
+           OPEN OUTPUT STATS-REPORT-FILE.
+           PERFORM 3010-WRITE-TITLE.
+           PERFORM 3020-WRITE-CLASS-POPULARITY.
+           PERFORM 3030-WRITE-RACE-DISTRIBUTION.
+           PERFORM 3040-WRITE-AVERAGE-LEVEL.
+           PERFORM 3050-WRITE-WIN-LOSS.
+           CLOSE STATS-REPORT-FILE.
+
+       3010-WRITE-TITLE.
+           MOVE SPACES TO STATS-REPORT-LINE.
+           STRING "END OF DAY STATISTICS SUMMARY" DELIMITED BY SIZE
+               INTO STATS-REPORT-LINE.
+           WRITE STATS-REPORT-LINE.
+           MOVE SPACES TO STATS-REPORT-LINE.
+           WRITE STATS-REPORT-LINE.
+
+       3020-WRITE-CLASS-POPULARITY.
+           STRING "Class popularity:" DELIMITED BY SIZE
+               INTO STATS-REPORT-LINE.
+           WRITE STATS-REPORT-LINE.
+           PERFORM 3021-WRITE-CLASS-LINE
+               VARYING SR-CLASS-IDX FROM 1 BY 1
+               UNTIL SR-CLASS-IDX > 3.
+           MOVE SPACES TO STATS-REPORT-LINE.
+           WRITE STATS-REPORT-LINE.
+
+       3021-WRITE-CLASS-LINE.
+           IF SR-CLASS-NAME-ENTRY(SR-CLASS-IDX) NOT = SPACES
+               MOVE SR-CLASS-COUNT(SR-CLASS-IDX) TO SR-COUNT-ED
+               STRING "  " DELIMITED BY SIZE
+                   SR-CLASS-NAME-ENTRY(SR-CLASS-IDX) DELIMITED BY SIZE
+                   ": " DELIMITED BY SIZE
+                   SR-COUNT-ED DELIMITED BY SIZE
+                   INTO STATS-REPORT-LINE
+               WRITE STATS-REPORT-LINE
+           END-IF.
+
+       3030-WRITE-RACE-DISTRIBUTION.
+           STRING "Race distribution:" DELIMITED BY SIZE
+               INTO STATS-REPORT-LINE.
+           WRITE STATS-REPORT-LINE.
+           PERFORM 3031-WRITE-RACE-LINE
+               VARYING SR-RACE-IDX FROM 1 BY 1
+               UNTIL SR-RACE-IDX > 8.
+           MOVE SPACES TO STATS-REPORT-LINE.
+           WRITE STATS-REPORT-LINE.
+
+       3031-WRITE-RACE-LINE.
+           IF SR-RACE-NAME-ENTRY(SR-RACE-IDX) NOT = SPACES
+               MOVE SR-RACE-COUNT(SR-RACE-IDX) TO SR-COUNT-ED
+               STRING "  " DELIMITED BY SIZE
+                   SR-RACE-NAME-ENTRY(SR-RACE-IDX) DELIMITED BY SIZE
+                   ": " DELIMITED BY SIZE
+                   SR-COUNT-ED DELIMITED BY SIZE
+                   INTO STATS-REPORT-LINE
+               WRITE STATS-REPORT-LINE
+           END-IF.
+
+       3040-WRITE-AVERAGE-LEVEL.
+           IF SR-TOTAL-HEROES > 0
+               COMPUTE SR-AVERAGE-LEVEL =
+                   SR-TOTAL-LEVEL / SR-TOTAL-HEROES
+           END-IF.
+           MOVE SR-AVERAGE-LEVEL TO SR-AVG-ED.
+           STRING "Average player level: " DELIMITED BY SIZE
+               SR-AVG-ED DELIMITED BY SIZE
+               INTO STATS-REPORT-LINE.
+           WRITE STATS-REPORT-LINE.
+           MOVE SPACES TO STATS-REPORT-LINE.
+           WRITE STATS-REPORT-LINE.
+
+       3050-WRITE-WIN-LOSS.
+           IF SR-ENCOUNTER-COUNT > 0
+               COMPUTE SR-WIN-PERCENT =
+                   SR-WIN-COUNT / SR-ENCOUNTER-COUNT * 100
+           END-IF.
+           MOVE SR-WIN-PERCENT TO SR-PERCENT-ED.
+           STRING "Encounters won/lost: " DELIMITED BY SIZE
+               SR-WIN-COUNT DELIMITED BY SIZE
+               " / "        DELIMITED BY SIZE
+               SR-LOSS-COUNT DELIMITED BY SIZE
+               "  (" DELIMITED BY SIZE
+               SR-PERCENT-ED DELIMITED BY SIZE
+               "% win rate)" DELIMITED BY SIZE
+               INTO STATS-REPORT-LINE.
+           WRITE STATS-REPORT-LINE.
