@@ -0,0 +1,16 @@
+       FD  CHARACTER-MASTER-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CHARACTER-MASTER-RECORD.
+           05  CM-CHOSEN-NAME       PIC X(10).
+           05  CM-CHOSEN-CLASS      PIC 9(01).
+           05  CM-CHOSEN-RACE       PIC 9(01).
+           05  CM-YOUR-CLASS        PIC X(15).
+           05  CM-RACE-NAME         PIC X(15).
+           05  CM-GAME-DIFFICULTY   PIC 9(01).
+           05  CM-PLAYER-HEALTH     PIC 9(03).
+           05  CM-PLAYER-MANA       PIC 9(03).
+           05  CM-PLAYER-ENERGY     PIC 9(03).
+           05  CM-PLAYER-GOLD       PIC 9(05).
+           05  CM-PLAYER-LEVEL      PIC 9(02).
+           05  CM-PLAYER-XP         PIC 9(05).
+           05  CM-PLAYER-XP-THRESH  PIC 9(05).
