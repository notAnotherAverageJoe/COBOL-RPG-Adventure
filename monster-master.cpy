@@ -0,0 +1,9 @@
+       FD  MONSTER-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  MONSTER-MASTER-RECORD.
+           05  MF-MONSTER-CODE      PIC X(06).
+           05  MF-MONSTER-NAME      PIC X(15).
+           05  MF-MONSTER-HEALTH    PIC 9(04).
+           05  MF-ATTACK-POWER      PIC 9(03).
+           05  MF-REWARD-XP         PIC 9(05).
+           05  MF-REWARD-GOLD       PIC 9(05).
