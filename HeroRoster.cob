@@ -0,0 +1,210 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HeroRoster.
+
+      *Batch roster report. Reads the Character Master File, sorts
+      *it by class/race and prints a roster with race breakdowns and
+      *control totals per class, for the end-of-day printer run.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHARACTER-MASTER-FILE ASSIGN TO "CHARMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CM-CHOSEN-NAME
+               FILE STATUS IS CM-FILE-STATUS.
+           SELECT SORT-WORK-FILE ASSIGN TO "SRTWORK1".
+           SELECT ROSTER-REPORT-FILE ASSIGN TO "ROSTER"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RR-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "character-master.cpy".
+
+       SD  SORT-WORK-FILE.
+       01  SORT-WORK-RECORD.
+           05  SW-CHOSEN-NAME       PIC X(10).
+           05  SW-CHOSEN-CLASS      PIC 9(01).
+           05  SW-CHOSEN-RACE       PIC 9(01).
+           05  SW-YOUR-CLASS        PIC X(15).
+           05  SW-RACE-NAME         PIC X(15).
+           05  SW-GAME-DIFFICULTY   PIC 9(01).
+           05  SW-PLAYER-HEALTH     PIC 9(03).
+           05  SW-PLAYER-MANA       PIC 9(03).
+           05  SW-PLAYER-ENERGY     PIC 9(03).
+           05  SW-PLAYER-GOLD       PIC 9(05).
+           05  SW-PLAYER-LEVEL      PIC 9(02).
+           05  SW-PLAYER-XP         PIC 9(05).
+           05  SW-PLAYER-XP-THRESH  PIC 9(05).
+
+       FD  ROSTER-REPORT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  ROSTER-REPORT-LINE       PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  CM-FILE-STATUS           PIC X(02).
+       01  RR-FILE-STATUS           PIC X(02).
+
+       01  RR-EOF-SW                PIC X(01) VALUE 'N'.
+           88  END-OF-SORT              VALUE 'Y'.
+
+       01  RR-PREV-CLASS            PIC X(15) VALUE SPACES.
+       01  RR-PAGE-NUM              PIC 9(03) VALUE 0.
+       01  RR-LINE-COUNT            PIC 9(03) VALUE 99.
+       01  RR-CLASS-TOTAL           PIC 9(04) VALUE 0.
+       01  RR-GRAND-TOTAL           PIC 9(04) VALUE 0.
+
+       01  RR-RACE-TABLE.
+           05  RR-RACE-ENTRY OCCURS 8 TIMES INDEXED BY RR-RACE-IDX.
+               10  RR-RACE-NAME-ENTRY   PIC X(15) VALUE SPACES.
+               10  RR-RACE-COUNT        PIC 9(04) VALUE 0.
+
+       01  RR-PAGE-ED              PIC ZZ9.
+       01  RR-LEVEL-ED             PIC ZZ9.
+       01  RR-XP-ED                PIC ZZZZ9.
+       01  RR-RACE-COUNT-ED        PIC ZZZ9.
+       01  RR-CLASS-TOTAL-ED       PIC ZZZ9.
+       01  RR-GRAND-TOTAL-ED       PIC ZZZ9.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-PRODUCE-ROSTER.
+           STOP RUN.
+
+       1000-PRODUCE-ROSTER.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-YOUR-CLASS
+               ON ASCENDING KEY SW-RACE-NAME
+               ON ASCENDING KEY SW-CHOSEN-NAME
+               USING CHARACTER-MASTER-FILE
+               OUTPUT PROCEDURE IS 1200-PROCESS-SORTED-RECORDS.
+
+       1200-PROCESS-SORTED-RECORDS.
+           OPEN OUTPUT ROSTER-REPORT-FILE.
+           PERFORM 1220-RETURN-AND-PROCESS UNTIL END-OF-SORT.
+           PERFORM 1290-FINALIZE-REPORT.
+           CLOSE ROSTER-REPORT-FILE.
+
+       1220-RETURN-AND-PROCESS.
+           RETURN SORT-WORK-FILE
+               AT END
+                   SET END-OF-SORT TO TRUE
+               NOT AT END
+                   PERFORM 1230-HANDLE-RECORD
+           END-RETURN.
+
+       1230-HANDLE-RECORD.
+           IF SW-YOUR-CLASS NOT = RR-PREV-CLASS
+               IF RR-PREV-CLASS NOT = SPACES
+                   PERFORM 1240-CLASS-BREAK-TOTAL
+               END-IF
+               PERFORM 1250-NEW-CLASS-HEADER
+           END-IF.
+           PERFORM 1260-WRITE-DETAIL-LINE.
+           PERFORM 1270-TALLY-RACE.
+           ADD 1 TO RR-CLASS-TOTAL.
+           ADD 1 TO RR-GRAND-TOTAL.
+           MOVE SW-YOUR-CLASS TO RR-PREV-CLASS.
+
+       1211-WRITE-PAGE-HEADER.
+           ADD 1 TO RR-PAGE-NUM.
+           MOVE 0 TO RR-LINE-COUNT.
+           MOVE RR-PAGE-NUM TO RR-PAGE-ED.
+           MOVE SPACES TO ROSTER-REPORT-LINE.
+           WRITE ROSTER-REPORT-LINE.
+           STRING "HERO ROSTER REPORT - PAGE " DELIMITED BY SIZE
+               RR-PAGE-ED      DELIMITED BY SIZE
+               INTO ROSTER-REPORT-LINE.
+           WRITE ROSTER-REPORT-LINE.
+           MOVE SPACES TO ROSTER-REPORT-LINE.
+           WRITE ROSTER-REPORT-LINE.
+
+       1250-NEW-CLASS-HEADER.
+           IF RR-LINE-COUNT >= 20
+               PERFORM 1211-WRITE-PAGE-HEADER
+           END-IF.
+           MOVE SPACES TO ROSTER-REPORT-LINE.
+           WRITE ROSTER-REPORT-LINE.
+           STRING "Class: " DELIMITED BY SIZE
+               SW-YOUR-CLASS DELIMITED BY SIZE
+               INTO ROSTER-REPORT-LINE.
+           WRITE ROSTER-REPORT-LINE.
+           ADD 2 TO RR-LINE-COUNT.
+
+       1260-WRITE-DETAIL-LINE.
+           IF RR-LINE-COUNT >= 20
+               PERFORM 1211-WRITE-PAGE-HEADER
+           END-IF.
+           MOVE SW-PLAYER-LEVEL TO RR-LEVEL-ED.
+           MOVE SW-PLAYER-XP TO RR-XP-ED.
+           STRING "   " DELIMITED BY SIZE
+               SW-CHOSEN-NAME   DELIMITED BY SIZE
+               "  "             DELIMITED BY SIZE
+               SW-RACE-NAME     DELIMITED BY SIZE
+               "  Level "       DELIMITED BY SIZE
+               RR-LEVEL-ED      DELIMITED BY SIZE
+               "  XP "          DELIMITED BY SIZE
+               RR-XP-ED         DELIMITED BY SIZE
+               INTO ROSTER-REPORT-LINE.
+           WRITE ROSTER-REPORT-LINE.
+           ADD 1 TO RR-LINE-COUNT.
+
+       1270-TALLY-RACE.
+           SET RR-RACE-IDX TO 1.
+           SEARCH RR-RACE-ENTRY
+               AT END
+                   CONTINUE
+               WHEN RR-RACE-NAME-ENTRY(RR-RACE-IDX) = SW-RACE-NAME
+                   ADD 1 TO RR-RACE-COUNT(RR-RACE-IDX)
+               WHEN RR-RACE-NAME-ENTRY(RR-RACE-IDX) = SPACES
+                   MOVE SW-RACE-NAME TO RR-RACE-NAME-ENTRY(RR-RACE-IDX)
+                   ADD 1 TO RR-RACE-COUNT(RR-RACE-IDX)
+           END-SEARCH.
+
+       1240-CLASS-BREAK-TOTAL.
+           PERFORM 1241-PRINT-RACE-BREAKDOWN
+               VARYING RR-RACE-IDX FROM 1 BY 1
+               UNTIL RR-RACE-IDX > 8.
+           MOVE RR-CLASS-TOTAL TO RR-CLASS-TOTAL-ED.
+           STRING "    Class Total: " DELIMITED BY SIZE
+               RR-CLASS-TOTAL-ED DELIMITED BY SIZE
+               INTO ROSTER-REPORT-LINE.
+           WRITE ROSTER-REPORT-LINE.
+           ADD 1 TO RR-LINE-COUNT.
+           MOVE 0 TO RR-CLASS-TOTAL.
+           PERFORM 1245-RESET-RACE-TABLE
+               VARYING RR-RACE-IDX FROM 1 BY 1
+               UNTIL RR-RACE-IDX > 8.
+
+       1241-PRINT-RACE-BREAKDOWN.
+           IF RR-RACE-NAME-ENTRY(RR-RACE-IDX) NOT = SPACES
+               IF RR-LINE-COUNT >= 20
+                   PERFORM 1211-WRITE-PAGE-HEADER
+               END-IF
+               MOVE RR-RACE-COUNT(RR-RACE-IDX) TO RR-RACE-COUNT-ED
+               STRING "      Race " DELIMITED BY SIZE
+                   RR-RACE-NAME-ENTRY(RR-RACE-IDX) DELIMITED BY SIZE
+                   ": "             DELIMITED BY SIZE
+                   RR-RACE-COUNT-ED DELIMITED BY SIZE
+                   INTO ROSTER-REPORT-LINE
+               WRITE ROSTER-REPORT-LINE
+               ADD 1 TO RR-LINE-COUNT
+           END-IF.
+
+       1245-RESET-RACE-TABLE.
+           MOVE SPACES TO RR-RACE-NAME-ENTRY(RR-RACE-IDX).
+           MOVE 0 TO RR-RACE-COUNT(RR-RACE-IDX).
+
+       1290-FINALIZE-REPORT.
+           IF RR-PREV-CLASS NOT = SPACES
+               PERFORM 1240-CLASS-BREAK-TOTAL
+           END-IF.
+           MOVE RR-GRAND-TOTAL TO RR-GRAND-TOTAL-ED.
+           MOVE SPACES TO ROSTER-REPORT-LINE.
+           WRITE ROSTER-REPORT-LINE.
+           STRING "Grand Total Heroes: " DELIMITED BY SIZE
+               RR-GRAND-TOTAL-ED DELIMITED BY SIZE
+               INTO ROSTER-REPORT-LINE.
+           WRITE ROSTER-REPORT-LINE.
