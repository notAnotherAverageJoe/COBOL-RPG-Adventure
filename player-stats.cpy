@@ -0,0 +1,11 @@
+       01  PLAYER-STATS-RECORD.
+           05  player-health        PIC 9(03) VALUE 100.
+           05  player-mana          PIC 9(03) VALUE 100.
+           05  player-energy        PIC 9(03) VALUE 100.
+           05  player-gold          PIC 9(05) VALUE 0.
+           05  PLAYER-LEVEL         PIC 9(02) VALUE 1.
+           05  PLAYER-XP            PIC 9(05) VALUE 0.
+           05  PLAYER-XP-THRESHOLD  PIC 9(05) VALUE 100.
+           05  PLAYER-MAX-HEALTH    PIC 9(03) VALUE 100.
+           05  PLAYER-MAX-MANA      PIC 9(03) VALUE 100.
+           05  PLAYER-MAX-ENERGY    PIC 9(03) VALUE 100.
