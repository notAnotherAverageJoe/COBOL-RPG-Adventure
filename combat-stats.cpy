@@ -0,0 +1,15 @@
+       01  ENEMY-STATS.
+           05  ENEMY-NAME           PIC X(15).
+           05  ENEMY-HEALTH         PIC S9(04).
+           05  ENEMY-MAX-HEALTH     PIC S9(04).
+           05  ENEMY-ATTACK-POWER   PIC 9(03).
+           05  ENEMY-REWARD-XP      PIC 9(05).
+           05  ENEMY-REWARD-GOLD    PIC 9(05).
+       01  CURRENT-MONSTER-CODE     PIC X(06).
+       01  COMBAT-ROUND-NUM         PIC 9(02) VALUE 0.
+       01  COMBAT-DAMAGE-ROLL       PIC 9(04).
+       01  COMBAT-HIT-ROLL          PIC 9(03).
+       01  COMBAT-TARGET-ROLL       PIC 9(01).
+       01  COMBAT-OUTCOME-SW        PIC X(01) VALUE SPACE.
+           88  COMBAT-WON               VALUE "W".
+           88  COMBAT-LOST               VALUE "L".
