@@ -0,0 +1,13 @@
+       FD  QUEST-CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  QUEST-CHECKPOINT-RECORD.
+           05  QC-KEY.
+               10  QC-CHOSEN-NAME   PIC X(10).
+               10  QC-STAGE-CODE    PIC X(04).
+           05  QC-PLAYER-HEALTH     PIC 9(03).
+           05  QC-PLAYER-MANA       PIC 9(03).
+           05  QC-PLAYER-ENERGY     PIC 9(03).
+           05  QC-PLAYER-GOLD       PIC 9(05).
+           05  QC-PLAYER-LEVEL      PIC 9(02).
+           05  QC-PLAYER-XP         PIC 9(05).
+           05  QC-PLAYER-XP-THRESH  PIC 9(05).
